@@ -0,0 +1,200 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. SUSMAINT.
+
+*> Maintenance/re-entry step for WS-DATA-RECORD rows that NUMVAL01
+*> suspended. For every still-pending suspense record, the operator
+*> keys in the true value for whichever field actually failed
+*> (SUS-REASON-CODE says which - WS-FIELD-A for SUS-REASON-NONNUMERIC,
+*> WS-FIELD-B for SUS-REASON-BAD-FIELD-B); the corrected record is
+*> written to the re-feed file for the next NUMVAL01 run and the
+*> suspense record is marked corrected instead of being silently
+*> discarded. Every correction is appended to the same persistent
+*> AUDIT-LOG-FILE that NUMVAL01 writes to, so the audit trail covers a
+*> value from suspension through to its manual fix.
+*>
+*> REFEED-FILE is opened the same way AUDIT-LOG-FILE is (create empty on
+*> the very first run, OPEN EXTEND otherwise, see 0060-OPEN-REFEED-FILE):
+*> an earlier SUSMAINT run's corrections may still be sitting in
+*> REFEED.DAT, unconsumed, if NUMVAL01 has not run since - OPEN OUTPUT
+*> would destroy them.
+*>
+*> SUSPENSE-FILE, SUSPENSE-FILE-NEW, REFEED-FILE, and AUDIT-LOG-FILE are
+*> ORGANIZATION IS SEQUENTIAL (fixed-length, binary-safe), matching
+*> NUMVAL01: SUS-FIELD-B can carry the same embedded low-values/control
+*> characters WS-FIELD-B can, and LINE SEQUENTIAL cannot carry those
+*> bytes without corrupting record framing.
+*>
+*> The corrected-status copy of the suspense file is built up in
+*> SUSPENSE-FILE-NEW and then renamed over SUSPENSE.DAT at the end of
+*> the run (via CBL_RENAME_FILE) so the correction actually sticks -
+*> otherwise a re-run, or an auditor reading SUSPENSE.DAT directly,
+*> would still see every corrected record as pending.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT SUSPENSE-FILE ASSIGN TO "SUSPENSE.DAT"
+        ORGANIZATION IS SEQUENTIAL
+        FILE STATUS IS WS-SUS-FILE-STATUS.
+
+    SELECT SUSPENSE-FILE-NEW ASSIGN TO "SUSPENSE.NEW"
+        ORGANIZATION IS SEQUENTIAL
+        FILE STATUS IS WS-SUS-NEW-FILE-STATUS.
+
+    SELECT REFEED-FILE ASSIGN TO "REFEED.DAT"
+        ORGANIZATION IS SEQUENTIAL
+        FILE STATUS IS WS-REFEED-FILE-STATUS.
+
+    SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG.TXT"
+        ORGANIZATION IS SEQUENTIAL
+        FILE STATUS IS WS-AUD-FILE-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD  SUSPENSE-FILE.
+COPY "SUSPREC.CPY".
+
+FD  SUSPENSE-FILE-NEW.
+01  WS-SUSPENSE-OUT-LINE           PIC X(33).
+
+FD  REFEED-FILE.
+COPY "DATREC.CPY".
+
+FD  AUDIT-LOG-FILE.
+COPY "AUDITREC.CPY".
+
+WORKING-STORAGE SECTION.
+01  WS-EOF-SWITCH                  PIC X VALUE "N".
+    88  WS-EOF                         VALUE "Y".
+01  WS-CORRECTED-INPUT              PIC 9(5).
+01  WS-CORRECTED-FIELD-B-INPUT      PIC X(10).
+01  WS-RECORDS-CORRECTED            PIC 9(5) VALUE 0.
+01  WS-AUD-FILE-STATUS               PIC XX VALUE "00".
+01  WS-SUS-FILE-STATUS               PIC XX VALUE "00".
+01  WS-SUS-NEW-FILE-STATUS           PIC XX VALUE "00".
+01  WS-REFEED-FILE-STATUS            PIC XX VALUE "00".
+
+01  WS-SUSPENSE-OLD-NAME             PIC X(21) VALUE "SUSPENSE.DAT".
+01  WS-SUSPENSE-NEW-NAME             PIC X(21) VALUE "SUSPENSE.NEW".
+01  WS-RENAME-RC                     PIC S9(9) COMP-5 VALUE 0.
+
+PROCEDURE DIVISION.
+0000-MAIN.
+    OPEN INPUT SUSPENSE-FILE
+    IF WS-SUS-FILE-STATUS = "35" THEN
+        DISPLAY "NOTHING TO CORRECT - SUSPENSE.DAT NOT FOUND"
+        STOP RUN
+    END-IF
+    IF WS-SUS-FILE-STATUS NOT = "00" THEN
+        DISPLAY "ERROR: CANNOT OPEN SUSPENSE.DAT, FILE STATUS="
+            WS-SUS-FILE-STATUS
+        STOP RUN
+    END-IF
+
+    OPEN OUTPUT SUSPENSE-FILE-NEW
+    IF WS-SUS-NEW-FILE-STATUS NOT = "00" THEN
+        DISPLAY "ERROR: CANNOT OPEN SUSPENSE.NEW, FILE STATUS="
+            WS-SUS-NEW-FILE-STATUS
+        CLOSE SUSPENSE-FILE
+        STOP RUN
+    END-IF
+
+    PERFORM 0060-OPEN-REFEED-FILE
+    PERFORM 0050-OPEN-AUDIT-LOG
+
+    PERFORM 1000-READ-SUSPENSE-RECORD
+    PERFORM 2000-PROCESS-SUSPENSE-RECORD UNTIL WS-EOF
+
+    CLOSE SUSPENSE-FILE
+    CLOSE SUSPENSE-FILE-NEW
+    CLOSE REFEED-FILE
+    CLOSE AUDIT-LOG-FILE
+
+    PERFORM 3000-REPLACE-SUSPENSE-FILE
+
+    DISPLAY "RECORDS CORRECTED AND RE-FED: " WS-RECORDS-CORRECTED
+    STOP RUN.
+
+0050-OPEN-AUDIT-LOG.
+    *> SEQUENTIAL cannot EXTEND a file that does not exist yet - create
+    *> it (empty) on the very first run, otherwise leave prior runs'
+    *> history alone, then append to it either way.
+    OPEN INPUT AUDIT-LOG-FILE
+    IF WS-AUD-FILE-STATUS = "35" THEN
+        OPEN OUTPUT AUDIT-LOG-FILE
+    END-IF
+    CLOSE AUDIT-LOG-FILE
+    OPEN EXTEND AUDIT-LOG-FILE.
+
+0060-OPEN-REFEED-FILE.
+    *> REFEED.DAT may already hold corrections from an earlier SUSMAINT
+    *> run that NUMVAL01 has not consumed yet (it truncates the file only
+    *> after re-validating everything in it) - OPEN OUTPUT here would
+    *> destroy those unconsumed corrections. Create it (empty) on the very
+    *> first run, otherwise extend whatever is already there.
+    OPEN EXTEND REFEED-FILE
+    IF WS-REFEED-FILE-STATUS = "35" THEN
+        OPEN OUTPUT REFEED-FILE
+        CLOSE REFEED-FILE
+        OPEN EXTEND REFEED-FILE
+    END-IF.
+
+1000-READ-SUSPENSE-RECORD.
+    READ SUSPENSE-FILE
+        AT END
+            SET WS-EOF TO TRUE
+    END-READ.
+
+2000-PROCESS-SUSPENSE-RECORD.
+    IF SUS-STATUS-PENDING THEN
+        DISPLAY "SUSPENDED RECORD: [" SUS-ORIGINAL-FIELD-A "] / ["
+            SUS-FIELD-B "]"
+        *> SUS-REASON-CODE says which field actually failed - only that
+        *> one gets re-keyed; the other rides along as originally read.
+        IF SUS-REASON-BAD-FIELD-B THEN
+            MOVE SUS-ORIGINAL-FIELD-A TO SUS-CORRECTED-FIELD-A
+            DISPLAY "ENTER CORRECTED WS-FIELD-B (10 CHARACTERS): "
+            ACCEPT WS-CORRECTED-FIELD-B-INPUT
+            MOVE WS-CORRECTED-FIELD-B-INPUT TO SUS-CORRECTED-FIELD-B
+        ELSE
+            DISPLAY "ENTER CORRECTED WS-FIELD-A (5 DIGITS): "
+            ACCEPT WS-CORRECTED-INPUT
+            MOVE WS-CORRECTED-INPUT TO SUS-CORRECTED-FIELD-A
+            MOVE SUS-FIELD-B TO SUS-CORRECTED-FIELD-B
+        END-IF
+        SET SUS-STATUS-CORRECTED TO TRUE
+        PERFORM 2100-WRITE-REFEED-RECORD
+        ADD 1 TO WS-RECORDS-CORRECTED
+    END-IF
+
+    WRITE WS-SUSPENSE-OUT-LINE FROM WS-SUSPENSE-RECORD
+
+    PERFORM 1000-READ-SUSPENSE-RECORD.
+
+2100-WRITE-REFEED-RECORD.
+    MOVE SUS-CORRECTED-FIELD-A TO WS-FIELD-A
+    MOVE SUS-CORRECTED-FIELD-B TO WS-FIELD-B
+    SET RT-DETAIL TO TRUE
+    WRITE WS-DATA-RECORD
+    PERFORM 2150-WRITE-AUDIT-RECORD.
+
+2150-WRITE-AUDIT-RECORD.
+    MOVE FUNCTION CURRENT-DATE(1:8) TO AUD-DATE
+    MOVE FUNCTION CURRENT-DATE(9:8) TO AUD-TIME
+    SET AUD-ACTION-CORRECTED TO TRUE
+    MOVE SUS-ORIGINAL-FIELD-A TO AUD-ORIGINAL-VALUE
+    MOVE SUS-CORRECTED-FIELD-A TO AUD-CORRECTED-VALUE
+    MOVE SUS-CORRECTED-FIELD-B TO AUD-FIELD-B
+    WRITE WS-AUDIT-RECORD.
+
+3000-REPLACE-SUSPENSE-FILE.
+    *> SUSPENSE.NEW (every record, pending or corrected) becomes the new
+    *> SUSPENSE.DAT, so a corrected record is actually marked corrected
+    *> for the next run/auditor instead of only in the in-memory copy
+    *> this program is about to discard.
+    CALL "CBL_RENAME_FILE" USING WS-SUSPENSE-NEW-NAME
+                                  WS-SUSPENSE-OLD-NAME
+        RETURNING WS-RENAME-RC
+    IF WS-RENAME-RC NOT = 0 THEN
+        DISPLAY "ERROR: COULD NOT REPLACE SUSPENSE.DAT, RC=" WS-RENAME-RC
+    END-IF.
