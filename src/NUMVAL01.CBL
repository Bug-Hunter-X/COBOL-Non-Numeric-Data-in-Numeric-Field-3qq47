@@ -0,0 +1,666 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. NUMVAL01.
+
+*> Nightly WS-FIELD-A / WS-FIELD-B numeric-validation batch.
+*> Failed WS-FIELD-A values are no longer zeroed in place - they are
+*> written to the suspense file below (with the original WS-FIELD-A
+*> image and WS-FIELD-B preserved) so they can be reviewed and
+*> corrected instead of silently masked. WS-FIELD-B is separately
+*> checked for all-spaces, embedded low-values, and non-printable
+*> characters before a record is accepted. A checkpoint record is
+*> written every WS-CHECKPOINT-INTERVAL records; if a prior run left a
+*> non-zero checkpoint, this run skips ahead and resumes from there
+*> instead of reprocessing the whole file. WS-FIELD-C is a record-type
+*> code: header/trailer records (RT-HEADER/RT-TRAILER) are passed
+*> through via the WS-HDRTRL-RECORD REDEFINES without numeric/content
+*> validation; everything else is treated as a detail record. Every
+*> record suspended here, and every correction keyed back in by
+*> SUSMAINT, is appended to the persistent AUDIT-LOG-FILE so a balance
+*> change can always be traced to the run that caused it. The control
+*> totals below default to DISPLAY (zoned) storage; compile with
+*> -D PACKED-DECIMAL=1 to switch them to COMP-3 (packed decimal), which
+*> is cheaper to add/compare at the volumes this run accumulates over.
+*> WS-FIELD-A itself stays DISPLAY regardless - see DATREC.CPY for why.
+*>
+*> INPUT-FILE, SUSPENSE-FILE, REFEED-FILE, and AUDIT-LOG-FILE are
+*> ORGANIZATION IS SEQUENTIAL (fixed-length, binary-safe) rather than
+*> LINE SEQUENTIAL: WS-FIELD-B can legitimately contain embedded
+*> low-values and control characters (that is exactly what req 004
+*> flags), and LINE SEQUENTIAL treats those bytes as line/file
+*> terminators - splitting records on read and aborting the run with a
+*> status-71 WRITE error on the suspense file. EXCEPTION-REPORT and
+*> CHECKPOINT-FILE stay LINE SEQUENTIAL text since their content is
+*> always constructed from known-safe characters.
+*>
+*> After INPUT-FILE is exhausted, REFEED-FILE (the corrected records
+*> SUSMAINT keyed back in) is run through the same validation path, so
+*> a correction actually rejoins the main stream instead of sitting in
+*> REFEED.DAT until some other step remembers to merge it in.
+*> REFEED-FILE records read this way are counted separately
+*> (CT-REFEED-* in CTLTOTS.CPY) from nightly INPUT-FILE records, since
+*> the source system's own counts - what CT-RECORDS-READ/CT-FIELD-A-SUM
+*> reconcile against (req 003) - have no knowledge of re-fed
+*> corrections.
+*>
+*> SUSPENSE-FILE, EXCEPTION-REPORT, and AUDIT-LOG-FILE are written
+*> per-record, immediately, well ahead of the next periodic checkpoint.
+*> On restart, WS-RESTART-SKIP-COUNT only tells INPUT-FILE how far to
+*> skip ahead - so before extending those three files, this run first
+*> truncates each back to the record count captured at the last
+*> checkpoint (CKP-SUS-COUNT/CKP-EXC-COUNT/CKP-AUD-COUNT), discarding
+*> whatever the crashed run wrote afterward. Without that, records
+*> between the last checkpoint and the crash get re-validated and
+*> re-written a second time on replay. See 0065-TRUNCATE-SUSPENSE-FILE/
+*> 0075-TRUNCATE-EXCEPTION-REPORT/0055-TRUNCATE-AUDIT-LOG for the
+*> mechanism, and NOTE there for AUDIT-LOG-FILE's one known limitation
+*> (it is also appended to by SUSMAINT).
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT INPUT-FILE ASSIGN TO "DATAIN.DAT"
+        ORGANIZATION IS SEQUENTIAL
+        FILE STATUS IS WS-INP-FILE-STATUS.
+
+    SELECT SUSPENSE-FILE ASSIGN TO "SUSPENSE.DAT"
+        ORGANIZATION IS SEQUENTIAL
+        FILE STATUS IS WS-SUS-FILE-STATUS.
+
+    SELECT EXCEPTION-REPORT ASSIGN TO "EXCEPRPT.TXT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-EXC-FILE-STATUS.
+
+    SELECT CHECKPOINT-FILE ASSIGN TO "CHECKPT.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-CKP-FILE-STATUS.
+
+    SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG.TXT"
+        ORGANIZATION IS SEQUENTIAL
+        FILE STATUS IS WS-AUD-FILE-STATUS.
+
+    SELECT REFEED-FILE ASSIGN TO "REFEED.DAT"
+        ORGANIZATION IS SEQUENTIAL
+        FILE STATUS IS WS-REFEED-FILE-STATUS.
+
+    *> Restart-time scratch files: each holds the truncated (pre-crash
+    *> checkpoint) copy of the matching file below while it is rebuilt,
+    *> before being renamed over the original via CBL_RENAME_FILE - see
+    *> 0065-TRUNCATE-SUSPENSE-FILE/0075-TRUNCATE-EXCEPTION-REPORT/
+    *> 0055-TRUNCATE-AUDIT-LOG.
+    SELECT SUSPENSE-FILE-TRUNC ASSIGN TO "SUSPENSE.TRUNC"
+        ORGANIZATION IS SEQUENTIAL
+        FILE STATUS IS WS-SUS-TRUNC-FILE-STATUS.
+
+    SELECT EXCEPTION-REPORT-TRUNC ASSIGN TO "EXCEPRPT.TRUNC"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-EXC-TRUNC-FILE-STATUS.
+
+    SELECT AUDIT-LOG-TRUNC-FILE ASSIGN TO "AUDITLOG.TRUNC"
+        ORGANIZATION IS SEQUENTIAL
+        FILE STATUS IS WS-AUD-TRUNC-FILE-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD  INPUT-FILE.
+COPY "DATREC.CPY".
+
+FD  SUSPENSE-FILE.
+COPY "SUSPREC.CPY".
+
+FD  EXCEPTION-REPORT.
+01  WS-REPORT-LINE                 PIC X(80).
+
+FD  CHECKPOINT-FILE.
+COPY "CHKPTREC.CPY".
+
+FD  AUDIT-LOG-FILE.
+COPY "AUDITREC.CPY".
+
+FD  REFEED-FILE.
+COPY "DATREC.CPY" REPLACING ==WS-DATA-RECORD== BY ==WS-REFEED-DATA-RECORD==
+                            ==WS-HDRTRL-RECORD== BY ==WS-REFEED-HDRTRL-RECORD==
+                            ==WS-FIELD-A== BY ==WS-REFEED-FIELD-A==
+                            ==WS-FIELD-B== BY ==WS-REFEED-FIELD-B==
+                            ==WS-FIELD-C== BY ==WS-REFEED-FIELD-C==
+                            ==RT-DETAIL== BY ==RT-REFEED-DETAIL==
+                            ==RT-HEADER== BY ==RT-REFEED-HEADER==
+                            ==RT-TRAILER== BY ==RT-REFEED-TRAILER==
+                            ==HDR-RUN-DATE== BY ==HDR-REFEED-RUN-DATE==
+                            ==HDR-RUN-ID== BY ==HDR-REFEED-RUN-ID==
+                            ==HDR-RECORD-TYPE== BY ==HDR-REFEED-RECORD-TYPE==.
+
+FD  SUSPENSE-FILE-TRUNC.
+01  WS-SUSPENSE-TRUNC-LINE         PIC X(33).
+
+FD  EXCEPTION-REPORT-TRUNC.
+01  WS-EXC-TRUNC-LINE              PIC X(80).
+
+FD  AUDIT-LOG-TRUNC-FILE.
+01  WS-AUDIT-TRUNC-LINE            PIC X(37).
+
+WORKING-STORAGE SECTION.
+>>IF PACKED-DECIMAL DEFINED
+COPY "CTLTOTS.CPY" REPLACING ==:>CTL-USAGE<:== BY ==USAGE COMP-3==.
+>>ELSE
+COPY "CTLTOTS.CPY" REPLACING ==:>CTL-USAGE<:== BY ==USAGE DISPLAY==.
+>>END-IF
+
+01  WS-FIELD-A-IMAGE               PIC X(5).
+01  WS-EXCEPTION-COUNT-EDIT        PIC ZZZZ9.
+01  WS-EOF-SWITCH                  PIC X VALUE "N".
+    88  WS-EOF                         VALUE "Y".
+
+01  WS-FIELD-B-SWITCH               PIC X VALUE "Y".
+    88  WS-FIELD-B-OK                   VALUE "Y".
+    88  WS-FIELD-B-BAD                  VALUE "N".
+01  WS-FIELD-B-LOW-VALUE-COUNT      PIC 9(2) VALUE 0.
+01  WS-FIELD-B-INDEX                PIC 9(2) VALUE 0.
+
+01  WS-RECORD-IMAGE-DISPLAY         PIC X(20).
+01  WS-IMAGE-INDEX                  PIC 9(2) VALUE 0.
+
+01  WS-CONTROL-TOTALS-LINE.
+    05  FILLER                     PIC X(26) VALUE
+        "RECORDS READ.........: ".
+    05  CTL-RECORDS-READ-EDIT      PIC Z(8)9.
+01  WS-CONTROL-FAILED-LINE.
+    05  FILLER                     PIC X(26) VALUE
+        "RECORDS FAILED........: ".
+    05  CTL-RECORDS-FAILED-EDIT    PIC Z(8)9.
+01  WS-CONTROL-SUM-LINE.
+    05  FILLER                     PIC X(26) VALUE
+        "SUM OF WS-FIELD-A.....: ".
+    05  CTL-FIELD-A-SUM-EDIT       PIC Z(10)9.
+
+*> Re-fed (SUSMAINT-corrected) records are reported separately from the
+*> nightly INPUT-FILE totals above - see CTLTOTS.CPY for why they are
+*> not folded into the same counters.
+01  WS-CONTROL-REFEED-READ-LINE.
+    05  FILLER                     PIC X(26) VALUE
+        "REFEED RECORDS READ...: ".
+    05  CTL-REFEED-RECORDS-READ-EDIT  PIC Z(8)9.
+01  WS-CONTROL-REFEED-FAILED-LINE.
+    05  FILLER                     PIC X(26) VALUE
+        "REFEED RECORDS FAILED.: ".
+    05  CTL-REFEED-RECORDS-FAILED-EDIT PIC Z(8)9.
+01  WS-CONTROL-REFEED-SUM-LINE.
+    05  FILLER                     PIC X(26) VALUE
+        "REFEED SUM WS-FIELD-A.: ".
+    05  CTL-REFEED-FIELD-A-SUM-EDIT   PIC Z(10)9.
+
+01  WS-SUS-FILE-STATUS               PIC XX VALUE "00".
+01  WS-EXC-FILE-STATUS               PIC XX VALUE "00".
+01  WS-CKP-FILE-STATUS               PIC XX VALUE "00".
+01  WS-CHECKPOINT-INTERVAL           PIC 9(5) VALUE 1000.
+01  WS-RESTART-SKIP-COUNT            PIC 9(9) VALUE 0.
+
+01  WS-AUD-FILE-STATUS               PIC XX VALUE "00".
+01  WS-REFEED-FILE-STATUS            PIC XX VALUE "00".
+01  WS-INP-FILE-STATUS               PIC XX VALUE "00".
+
+01  WS-REFEED-MODE-SWITCH            PIC X VALUE "N".
+    88  WS-IN-REFEED-MODE                VALUE "Y".
+
+*> Per-file record counts as of the last checkpoint write, and the
+*> running counts actually written so far this run - the difference
+*> between the two is what 0065-TRUNCATE-SUSPENSE-FILE/
+*> 0075-TRUNCATE-EXCEPTION-REPORT/0055-TRUNCATE-AUDIT-LOG discard on a
+*> restart so a crashed run's post-checkpoint writes are not replayed.
+01  WS-CKP-SUS-COUNT                 PIC 9(9) VALUE 0.
+01  WS-CKP-EXC-COUNT                 PIC 9(9) VALUE 0.
+01  WS-CKP-AUD-COUNT                 PIC 9(9) VALUE 0.
+01  WS-SUS-RECORDS-WRITTEN           PIC 9(9) VALUE 0.
+01  WS-EXC-LINES-WRITTEN             PIC 9(9) VALUE 0.
+01  WS-AUD-RECORDS-WRITTEN           PIC 9(9) VALUE 0.
+
+01  WS-SUS-TRUNC-FILE-STATUS         PIC XX VALUE "00".
+01  WS-EXC-TRUNC-FILE-STATUS         PIC XX VALUE "00".
+01  WS-AUD-TRUNC-FILE-STATUS         PIC XX VALUE "00".
+01  WS-TRUNC-COUNT                   PIC 9(9) VALUE 0.
+01  WS-TRUNC-EOF-SWITCH              PIC X VALUE "N".
+    88  WS-TRUNC-EOF                     VALUE "Y".
+
+01  WS-SUSPENSE-OLD-NAME              PIC X(21) VALUE "SUSPENSE.DAT".
+01  WS-SUSPENSE-TRUNC-NAME            PIC X(21) VALUE "SUSPENSE.TRUNC".
+01  WS-EXCEPTION-OLD-NAME             PIC X(21) VALUE "EXCEPRPT.TXT".
+01  WS-EXCEPTION-TRUNC-NAME           PIC X(21) VALUE "EXCEPRPT.TRUNC".
+01  WS-AUDIT-OLD-NAME                 PIC X(21) VALUE "AUDITLOG.TXT".
+01  WS-AUDIT-TRUNC-NAME               PIC X(21) VALUE "AUDITLOG.TRUNC".
+01  WS-RENAME-RC                     PIC S9(9) COMP-5 VALUE 0.
+
+PROCEDURE DIVISION.
+0000-MAIN.
+    OPEN INPUT INPUT-FILE
+    IF WS-INP-FILE-STATUS NOT = "00" THEN
+        DISPLAY "ERROR: CANNOT OPEN DATAIN.DAT, FILE STATUS="
+            WS-INP-FILE-STATUS
+        STOP RUN
+    END-IF
+
+    PERFORM 0090-READ-CHECKPOINT
+    PERFORM 0060-OPEN-SUSPENSE-FILE
+    PERFORM 0070-OPEN-EXCEPTION-REPORT
+    PERFORM 0050-OPEN-AUDIT-LOG
+
+    PERFORM 0100-CHECK-FOR-RESTART
+
+    PERFORM 1000-READ-INPUT-RECORD
+    PERFORM UNTIL WS-EOF
+        PERFORM 2000-VALIDATE-RECORD
+        IF FUNCTION MOD(CT-RECORDS-READ, WS-CHECKPOINT-INTERVAL) = 0
+            PERFORM 1100-WRITE-CHECKPOINT
+        END-IF
+        PERFORM 1000-READ-INPUT-RECORD
+    END-PERFORM
+    CLOSE INPUT-FILE
+
+    PERFORM 0080-PROCESS-REFEED-FILE
+
+    PERFORM 3000-WRITE-EXCEPTION-SUMMARY
+    PERFORM 3100-WRITE-CONTROL-TOTALS
+    PERFORM 3200-CLEAR-CHECKPOINT
+
+    CLOSE SUSPENSE-FILE
+    CLOSE EXCEPTION-REPORT
+    CLOSE AUDIT-LOG-FILE
+    STOP RUN.
+
+0050-OPEN-AUDIT-LOG.
+    *> SEQUENTIAL cannot EXTEND a file that does not exist yet - create
+    *> it (empty) on the very first run, otherwise leave prior runs'
+    *> history alone (after truncating back to the last checkpoint on a
+    *> restart - see 0055-TRUNCATE-AUDIT-LOG), then append to it either
+    *> way.
+    IF WS-RESTART-SKIP-COUNT > 0 THEN
+        PERFORM 0055-TRUNCATE-AUDIT-LOG
+    END-IF
+    OPEN INPUT AUDIT-LOG-FILE
+    IF WS-AUD-FILE-STATUS = "35" THEN
+        OPEN OUTPUT AUDIT-LOG-FILE
+    END-IF
+    CLOSE AUDIT-LOG-FILE
+    OPEN EXTEND AUDIT-LOG-FILE.
+
+0055-TRUNCATE-AUDIT-LOG.
+    *> Discard whatever the crashed run appended to AUDIT-LOG-FILE after
+    *> the last checkpoint, so restarting does not re-write a duplicate
+    *> entry for every record re-validated between the checkpoint and
+    *> the crash.
+    *>
+    *> KNOWN LIMITATION: AUDIT-LOG-FILE is also appended to by SUSMAINT.
+    *> If SUSMAINT ran (and appended genuine correction entries) between
+    *> this run's crash and this restart, those entries sit physically
+    *> after CKP-AUD-COUNT too and this truncation has no way to tell
+    *> them apart from NUMVAL01's own stale duplicates - they would be
+    *> lost along with the duplicates. SUSPENSE-FILE and EXCEPTION-REPORT
+    *> do not have this problem since only NUMVAL01 ever writes to them.
+    MOVE 0 TO WS-TRUNC-COUNT
+    MOVE "N" TO WS-TRUNC-EOF-SWITCH
+    OPEN INPUT AUDIT-LOG-FILE
+    IF WS-AUD-FILE-STATUS = "00" THEN
+        OPEN OUTPUT AUDIT-LOG-TRUNC-FILE
+        PERFORM UNTIL WS-TRUNC-EOF OR WS-TRUNC-COUNT >= WS-CKP-AUD-COUNT
+            READ AUDIT-LOG-FILE INTO WS-AUDIT-TRUNC-LINE
+                AT END
+                    SET WS-TRUNC-EOF TO TRUE
+                NOT AT END
+                    WRITE WS-AUDIT-TRUNC-LINE
+                    ADD 1 TO WS-TRUNC-COUNT
+            END-READ
+        END-PERFORM
+        CLOSE AUDIT-LOG-FILE
+        CLOSE AUDIT-LOG-TRUNC-FILE
+        CALL "CBL_RENAME_FILE" USING WS-AUDIT-TRUNC-NAME
+                                      WS-AUDIT-OLD-NAME
+            RETURNING WS-RENAME-RC
+        IF WS-RENAME-RC NOT = 0 THEN
+            DISPLAY "ERROR: COULD NOT TRUNCATE AUDITLOG.TXT, RC="
+                WS-RENAME-RC
+        END-IF
+    ELSE
+        CLOSE AUDIT-LOG-FILE
+    END-IF.
+
+0060-OPEN-SUSPENSE-FILE.
+    *> A restart must append to the suspense history left by the run
+    *> that crashed, not blindly carry it forward whole - first truncate
+    *> it back to the last checkpoint (0065-TRUNCATE-SUSPENSE-FILE) so
+    *> records written after that checkpoint are not replayed as
+    *> duplicates; only a fresh run (no outstanding checkpoint) starts
+    *> the file over from empty.
+    IF WS-RESTART-SKIP-COUNT > 0 THEN
+        PERFORM 0065-TRUNCATE-SUSPENSE-FILE
+        OPEN EXTEND SUSPENSE-FILE
+        IF WS-SUS-FILE-STATUS = "35" THEN
+            OPEN OUTPUT SUSPENSE-FILE
+        END-IF
+    ELSE
+        OPEN OUTPUT SUSPENSE-FILE
+    END-IF.
+
+0065-TRUNCATE-SUSPENSE-FILE.
+    *> Copy back only the first WS-CKP-SUS-COUNT records (the portion
+    *> already reflected in the last checkpoint) into SUSPENSE.TRUNC,
+    *> then rename it over SUSPENSE.DAT - the same copy-then-rename idiom
+    *> SUSMAINT uses in 3000-REPLACE-SUSPENSE-FILE.
+    MOVE 0 TO WS-TRUNC-COUNT
+    MOVE "N" TO WS-TRUNC-EOF-SWITCH
+    OPEN INPUT SUSPENSE-FILE
+    IF WS-SUS-FILE-STATUS = "00" THEN
+        OPEN OUTPUT SUSPENSE-FILE-TRUNC
+        PERFORM UNTIL WS-TRUNC-EOF OR WS-TRUNC-COUNT >= WS-CKP-SUS-COUNT
+            READ SUSPENSE-FILE INTO WS-SUSPENSE-TRUNC-LINE
+                AT END
+                    SET WS-TRUNC-EOF TO TRUE
+                NOT AT END
+                    WRITE WS-SUSPENSE-TRUNC-LINE
+                    ADD 1 TO WS-TRUNC-COUNT
+            END-READ
+        END-PERFORM
+        CLOSE SUSPENSE-FILE
+        CLOSE SUSPENSE-FILE-TRUNC
+        CALL "CBL_RENAME_FILE" USING WS-SUSPENSE-TRUNC-NAME
+                                      WS-SUSPENSE-OLD-NAME
+            RETURNING WS-RENAME-RC
+        IF WS-RENAME-RC NOT = 0 THEN
+            DISPLAY "ERROR: COULD NOT TRUNCATE SUSPENSE.DAT, RC="
+                WS-RENAME-RC
+        END-IF
+    ELSE
+        CLOSE SUSPENSE-FILE
+    END-IF.
+
+0070-OPEN-EXCEPTION-REPORT.
+    IF WS-RESTART-SKIP-COUNT > 0 THEN
+        PERFORM 0075-TRUNCATE-EXCEPTION-REPORT
+        OPEN EXTEND EXCEPTION-REPORT
+        IF WS-EXC-FILE-STATUS = "35" THEN
+            OPEN OUTPUT EXCEPTION-REPORT
+        END-IF
+    ELSE
+        OPEN OUTPUT EXCEPTION-REPORT
+    END-IF.
+
+0075-TRUNCATE-EXCEPTION-REPORT.
+    *> Same truncate-then-rename idiom as 0065-TRUNCATE-SUSPENSE-FILE,
+    *> for the LINE SEQUENTIAL exception report.
+    MOVE 0 TO WS-TRUNC-COUNT
+    MOVE "N" TO WS-TRUNC-EOF-SWITCH
+    OPEN INPUT EXCEPTION-REPORT
+    IF WS-EXC-FILE-STATUS = "00" THEN
+        OPEN OUTPUT EXCEPTION-REPORT-TRUNC
+        PERFORM UNTIL WS-TRUNC-EOF OR WS-TRUNC-COUNT >= WS-CKP-EXC-COUNT
+            READ EXCEPTION-REPORT INTO WS-EXC-TRUNC-LINE
+                AT END
+                    SET WS-TRUNC-EOF TO TRUE
+                NOT AT END
+                    WRITE WS-EXC-TRUNC-LINE
+                    ADD 1 TO WS-TRUNC-COUNT
+            END-READ
+        END-PERFORM
+        CLOSE EXCEPTION-REPORT
+        CLOSE EXCEPTION-REPORT-TRUNC
+        CALL "CBL_RENAME_FILE" USING WS-EXCEPTION-TRUNC-NAME
+                                      WS-EXCEPTION-OLD-NAME
+            RETURNING WS-RENAME-RC
+        IF WS-RENAME-RC NOT = 0 THEN
+            DISPLAY "ERROR: COULD NOT TRUNCATE EXCEPRPT.TXT, RC="
+                WS-RENAME-RC
+        END-IF
+    ELSE
+        CLOSE EXCEPTION-REPORT
+    END-IF.
+
+0080-PROCESS-REFEED-FILE.
+    *> Corrected records SUSMAINT keyed back in are re-fed through the
+    *> same validation path as the nightly file, right after it. If
+    *> there is no REFEED-FILE yet (no corrections have been made since
+    *> the last run consumed it), there is nothing to do.
+    OPEN INPUT REFEED-FILE
+    IF WS-REFEED-FILE-STATUS = "00" THEN
+        MOVE "N" TO WS-EOF-SWITCH
+        SET WS-IN-REFEED-MODE TO TRUE
+        PERFORM 1050-READ-REFEED-RECORD
+        PERFORM UNTIL WS-EOF
+            PERFORM 2000-VALIDATE-RECORD
+            PERFORM 1050-READ-REFEED-RECORD
+        END-PERFORM
+        MOVE "N" TO WS-REFEED-MODE-SWITCH
+        CLOSE REFEED-FILE
+        *> Every correction in it has now been re-validated into this
+        *> run's totals - truncate it so the next run does not re-feed
+        *> (and re-count) the same corrections all over again.
+        OPEN OUTPUT REFEED-FILE
+        CLOSE REFEED-FILE
+    END-IF.
+
+0090-READ-CHECKPOINT.
+    *> Just loads WS-RESTART-SKIP-COUNT (and the totals as of that
+    *> checkpoint) so 0060/0070 know whether to extend or truncate the
+    *> suspense/exception files; the actual INPUT-FILE skip-ahead is
+    *> 0100-CHECK-FOR-RESTART, which has to run after INPUT-FILE is open.
+    OPEN INPUT CHECKPOINT-FILE
+    IF WS-CKP-FILE-STATUS = "00" THEN
+        READ CHECKPOINT-FILE
+            NOT AT END
+                MOVE CKP-LAST-RECORD-COUNT TO WS-RESTART-SKIP-COUNT
+                MOVE CKP-RECORDS-FAILED TO CT-RECORDS-FAILED
+                MOVE CKP-FIELD-A-SUM TO CT-FIELD-A-SUM
+                MOVE CKP-SUS-COUNT TO WS-CKP-SUS-COUNT
+                MOVE CKP-EXC-COUNT TO WS-CKP-EXC-COUNT
+                MOVE CKP-AUD-COUNT TO WS-CKP-AUD-COUNT
+                MOVE CKP-SUS-COUNT TO WS-SUS-RECORDS-WRITTEN
+                MOVE CKP-EXC-COUNT TO WS-EXC-LINES-WRITTEN
+                MOVE CKP-AUD-COUNT TO WS-AUD-RECORDS-WRITTEN
+        END-READ
+        CLOSE CHECKPOINT-FILE
+    END-IF.
+
+0100-CHECK-FOR-RESTART.
+    IF WS-RESTART-SKIP-COUNT > 0 THEN
+        DISPLAY "RESTARTING AFTER RECORD " WS-RESTART-SKIP-COUNT
+        PERFORM WS-RESTART-SKIP-COUNT TIMES
+            READ INPUT-FILE
+                AT END
+                    SET WS-EOF TO TRUE
+                NOT AT END
+                    ADD 1 TO CT-RECORDS-READ
+            END-READ
+        END-PERFORM
+    END-IF.
+
+1000-READ-INPUT-RECORD.
+    *> The checkpoint write itself happens in 0000-MAIN, after
+    *> 2000-VALIDATE-RECORD runs on this record - not here, right after the
+    *> read - so a checkpoint taken at a multiple of WS-CHECKPOINT-INTERVAL
+    *> always reflects this record's validation outcome in
+    *> CT-RECORDS-FAILED/CT-FIELD-A-SUM, and 0100-CHECK-FOR-RESTART's
+    *> read-only skip-ahead on the next run does not silently drop it.
+    READ INPUT-FILE
+        AT END
+            SET WS-EOF TO TRUE
+        NOT AT END
+            ADD 1 TO CT-RECORDS-READ
+    END-READ.
+
+1050-READ-REFEED-RECORD.
+    READ REFEED-FILE INTO WS-DATA-RECORD
+        AT END
+            SET WS-EOF TO TRUE
+        NOT AT END
+            ADD 1 TO CT-REFEED-RECORDS-READ
+    END-READ.
+
+1100-WRITE-CHECKPOINT.
+    OPEN OUTPUT CHECKPOINT-FILE
+    MOVE CT-RECORDS-READ TO CKP-LAST-RECORD-COUNT
+    MOVE CT-RECORDS-FAILED TO CKP-RECORDS-FAILED
+    MOVE CT-FIELD-A-SUM TO CKP-FIELD-A-SUM
+    MOVE WS-SUS-RECORDS-WRITTEN TO CKP-SUS-COUNT
+    MOVE WS-EXC-LINES-WRITTEN TO CKP-EXC-COUNT
+    MOVE WS-AUD-RECORDS-WRITTEN TO CKP-AUD-COUNT
+    WRITE WS-CHECKPOINT-RECORD
+    CLOSE CHECKPOINT-FILE
+    DISPLAY "CHECKPOINT WRITTEN AT RECORD " CT-RECORDS-READ.
+
+2000-VALIDATE-RECORD.
+    EVALUATE TRUE
+        WHEN RT-HEADER
+            PERFORM 2400-PROCESS-HEADER-TRAILER
+        WHEN RT-TRAILER
+            PERFORM 2400-PROCESS-HEADER-TRAILER
+        WHEN OTHER
+            PERFORM 2500-PROCESS-DETAIL-RECORD
+    END-EVALUATE.
+
+2400-PROCESS-HEADER-TRAILER.
+    DISPLAY "HEADER/TRAILER RECORD, TYPE " HDR-RECORD-TYPE
+        ": RUN-DATE " HDR-RUN-DATE " RUN-ID " HDR-RUN-ID.
+
+2500-PROCESS-DETAIL-RECORD.
+    MOVE WS-FIELD-A TO WS-FIELD-A-IMAGE
+    PERFORM 2300-VALIDATE-FIELD-B
+
+    IF WS-FIELD-A NUMERIC AND WS-FIELD-B-OK THEN
+        DISPLAY "WS-FIELD-A is numeric: " WS-FIELD-A
+        IF WS-IN-REFEED-MODE THEN
+            ADD WS-FIELD-A TO CT-REFEED-FIELD-A-SUM
+        ELSE
+            ADD WS-FIELD-A TO CT-FIELD-A-SUM
+        END-IF
+    ELSE
+        IF WS-IN-REFEED-MODE THEN
+            ADD 1 TO CT-REFEED-RECORDS-FAILED
+        ELSE
+            ADD 1 TO CT-RECORDS-FAILED
+        END-IF
+        IF WS-FIELD-A NUMERIC THEN
+            DISPLAY "WS-FIELD-B failed content validation"
+            PERFORM 2100-WRITE-SUSPENSE-RECORD
+            PERFORM 2200-WRITE-EXCEPTION-LINE
+        ELSE
+            DISPLAY "WS-FIELD-A is NOT numeric"
+            PERFORM 2100-WRITE-SUSPENSE-RECORD
+            PERFORM 2200-WRITE-EXCEPTION-LINE
+        END-IF
+    END-IF
+
+    DISPLAY WS-DATA-RECORD.
+
+2100-WRITE-SUSPENSE-RECORD.
+    MOVE WS-FIELD-A-IMAGE TO SUS-ORIGINAL-FIELD-A
+    MOVE WS-FIELD-B TO SUS-FIELD-B
+    IF WS-FIELD-A NUMERIC
+        SET SUS-REASON-BAD-FIELD-B TO TRUE
+    ELSE
+        SET SUS-REASON-NONNUMERIC TO TRUE
+    END-IF
+    SET SUS-STATUS-PENDING TO TRUE
+    MOVE 0 TO SUS-CORRECTED-FIELD-A
+    WRITE WS-SUSPENSE-RECORD
+    ADD 1 TO WS-SUS-RECORDS-WRITTEN
+    PERFORM 2150-WRITE-AUDIT-RECORD.
+
+2150-WRITE-AUDIT-RECORD.
+    MOVE FUNCTION CURRENT-DATE(1:8) TO AUD-DATE
+    MOVE FUNCTION CURRENT-DATE(9:8) TO AUD-TIME
+    SET AUD-ACTION-SUSPENDED TO TRUE
+    MOVE WS-FIELD-A-IMAGE TO AUD-ORIGINAL-VALUE
+    MOVE 0 TO AUD-CORRECTED-VALUE
+    MOVE WS-FIELD-B TO AUD-FIELD-B
+    WRITE WS-AUDIT-RECORD
+    ADD 1 TO WS-AUD-RECORDS-WRITTEN.
+
+2200-WRITE-EXCEPTION-LINE.
+    PERFORM 2250-BUILD-RECORD-IMAGE
+    MOVE SPACES TO WS-REPORT-LINE
+    IF WS-FIELD-A NUMERIC
+        STRING "REJECT - WS-FIELD-B INVALID CONTENT: "
+            WS-RECORD-IMAGE-DISPLAY
+            DELIMITED BY SIZE INTO WS-REPORT-LINE
+    ELSE
+        STRING "REJECT - WS-FIELD-A NOT NUMERIC: "
+            WS-RECORD-IMAGE-DISPLAY
+            DELIMITED BY SIZE INTO WS-REPORT-LINE
+    END-IF
+    WRITE WS-REPORT-LINE
+    ADD 1 TO WS-EXC-LINES-WRITTEN.
+
+2250-BUILD-RECORD-IMAGE.
+    *> The full WS-DATA-RECORD image (all three fields, per req 001),
+    *> with non-printable bytes swapped for "." - the very bytes req 004
+    *> flags would otherwise break this LINE SEQUENTIAL report the same
+    *> way they break a LINE SEQUENTIAL suspense write. SUS-FIELD-B and
+    *> AUD-FIELD-B still carry the original bytes untouched.
+    MOVE WS-DATA-RECORD TO WS-RECORD-IMAGE-DISPLAY
+    PERFORM VARYING WS-IMAGE-INDEX FROM 1 BY 1 UNTIL WS-IMAGE-INDEX > 20
+        IF (FUNCTION ORD(WS-RECORD-IMAGE-DISPLAY(WS-IMAGE-INDEX:1)) - 1) < 32
+        OR (FUNCTION ORD(WS-RECORD-IMAGE-DISPLAY(WS-IMAGE-INDEX:1)) - 1) > 126
+            MOVE "." TO WS-RECORD-IMAGE-DISPLAY(WS-IMAGE-INDEX:1)
+        END-IF
+    END-PERFORM.
+
+2300-VALIDATE-FIELD-B.
+    SET WS-FIELD-B-OK TO TRUE
+
+    IF WS-FIELD-B = SPACES THEN
+        SET WS-FIELD-B-BAD TO TRUE
+    ELSE
+        MOVE 0 TO WS-FIELD-B-LOW-VALUE-COUNT
+        INSPECT WS-FIELD-B TALLYING WS-FIELD-B-LOW-VALUE-COUNT
+            FOR ALL LOW-VALUE
+        IF WS-FIELD-B-LOW-VALUE-COUNT > 0 THEN
+            SET WS-FIELD-B-BAD TO TRUE
+        ELSE
+            PERFORM VARYING WS-FIELD-B-INDEX FROM 1 BY 1
+                    UNTIL WS-FIELD-B-INDEX > 10
+                IF (FUNCTION ORD(WS-FIELD-B(WS-FIELD-B-INDEX:1)) - 1) < 32
+                OR (FUNCTION ORD(WS-FIELD-B(WS-FIELD-B-INDEX:1)) - 1) > 126
+                    SET WS-FIELD-B-BAD TO TRUE
+                END-IF
+            END-PERFORM
+        END-IF
+    END-IF.
+
+3000-WRITE-EXCEPTION-SUMMARY.
+    MOVE SPACES TO WS-REPORT-LINE
+    MOVE CT-RECORDS-FAILED TO WS-EXCEPTION-COUNT-EDIT
+    STRING "TOTAL WS-FIELD-A VALIDATION FAILURES: "
+        WS-EXCEPTION-COUNT-EDIT
+        DELIMITED BY SIZE INTO WS-REPORT-LINE
+    WRITE WS-REPORT-LINE.
+
+3100-WRITE-CONTROL-TOTALS.
+    MOVE CT-RECORDS-READ TO CTL-RECORDS-READ-EDIT
+    MOVE CT-RECORDS-FAILED TO CTL-RECORDS-FAILED-EDIT
+    MOVE CT-FIELD-A-SUM TO CTL-FIELD-A-SUM-EDIT
+    MOVE CT-REFEED-RECORDS-READ TO CTL-REFEED-RECORDS-READ-EDIT
+    MOVE CT-REFEED-RECORDS-FAILED TO CTL-REFEED-RECORDS-FAILED-EDIT
+    MOVE CT-REFEED-FIELD-A-SUM TO CTL-REFEED-FIELD-A-SUM-EDIT
+
+    DISPLAY "===== CONTROL TOTALS ====="
+    DISPLAY WS-CONTROL-TOTALS-LINE
+    DISPLAY WS-CONTROL-FAILED-LINE
+    DISPLAY WS-CONTROL-SUM-LINE
+    DISPLAY WS-CONTROL-REFEED-READ-LINE
+    DISPLAY WS-CONTROL-REFEED-FAILED-LINE
+    DISPLAY WS-CONTROL-REFEED-SUM-LINE
+
+    WRITE WS-REPORT-LINE FROM WS-CONTROL-TOTALS-LINE
+    WRITE WS-REPORT-LINE FROM WS-CONTROL-FAILED-LINE
+    WRITE WS-REPORT-LINE FROM WS-CONTROL-SUM-LINE
+    WRITE WS-REPORT-LINE FROM WS-CONTROL-REFEED-READ-LINE
+    WRITE WS-REPORT-LINE FROM WS-CONTROL-REFEED-FAILED-LINE
+    WRITE WS-REPORT-LINE FROM WS-CONTROL-REFEED-SUM-LINE.
+
+3200-CLEAR-CHECKPOINT.
+    *> A clean finish means there is nothing left to restart from.
+    OPEN OUTPUT CHECKPOINT-FILE
+    MOVE 0 TO CKP-LAST-RECORD-COUNT
+    MOVE 0 TO CKP-RECORDS-FAILED
+    MOVE 0 TO CKP-FIELD-A-SUM
+    MOVE 0 TO CKP-SUS-COUNT
+    MOVE 0 TO CKP-EXC-COUNT
+    MOVE 0 TO CKP-AUD-COUNT
+    WRITE WS-CHECKPOINT-RECORD
+    CLOSE CHECKPOINT-FILE.
