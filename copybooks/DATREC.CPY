@@ -0,0 +1,31 @@
+    *> Production input record for the nightly feed. WS-FIELD-C is a
+    *> record-type code: 0 (the historical default) is a detail record
+    *> carrying WS-FIELD-A / WS-FIELD-B; 1 and 9 are header/trailer
+    *> records carrying run-control information instead. WS-DATA-RECORD
+    *> is the physical record; WS-HDRTRL-RECORD is a REDEFINES view of the
+    *> same bytes for header/trailer records. Detail records are read and
+    *> written through WS-FIELD-A/WS-FIELD-B/WS-FIELD-C directly - there is
+    *> no separate REDEFINES view for them since the base fields already
+    *> name every byte.
+    *>
+    *> WS-FIELD-A stays DISPLAY (zoned) here even though NUMVAL01 offers
+    *> a PACKED-DECIMAL compile switch elsewhere: this record is read and
+    *> written byte-for-byte from/to INPUT-FILE/REFEED-FILE as a fixed
+    *> 20-byte physical record, and COMP-3 packing WS-FIELD-A would shrink
+    *> it from 5 bytes to 3, throwing off every fixed column after it
+    *> (WS-FIELD-B, WS-FIELD-C) without a matching change to every other
+    *> field's on-disk width. See CTLTOTS.CPY for the counters that
+    *> actually get the COMP-3 option.
+    01  WS-DATA-RECORD.
+        05  WS-FIELD-A                PIC 9(5).
+        05  WS-FIELD-B                PIC X(10).
+        05  WS-FIELD-C                PIC 9(5).
+            88  RT-DETAIL                 VALUE 0.
+            88  RT-HEADER                 VALUE 1.
+            88  RT-TRAILER                VALUE 9.
+
+    01  WS-HDRTRL-RECORD REDEFINES WS-DATA-RECORD.
+        05  HDR-RUN-DATE              PIC 9(8).
+        05  HDR-RUN-ID                PIC X(2).
+        05  FILLER                    PIC X(5).
+        05  HDR-RECORD-TYPE           PIC 9(5).
