@@ -0,0 +1,14 @@
+    *> Persistent audit trail of automatic/manual WS-FIELD-A and
+    *> WS-FIELD-B corrections. Appended to (never rewritten) so auditors
+    *> can always trace a downstream balance change back to the run and
+    *> value that caused it, instead of assuming a manual override
+    *> happened off the books.
+    01  WS-AUDIT-RECORD.
+        05  AUD-DATE                  PIC 9(8).
+        05  AUD-TIME                  PIC 9(8).
+        05  AUD-ACTION                PIC X(1).
+            88  AUD-ACTION-SUSPENDED      VALUE "S".
+            88  AUD-ACTION-CORRECTED      VALUE "C".
+        05  AUD-ORIGINAL-VALUE         PIC X(5).
+        05  AUD-CORRECTED-VALUE        PIC 9(5).
+        05  AUD-FIELD-B                PIC X(10).
