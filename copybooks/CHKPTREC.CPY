@@ -0,0 +1,22 @@
+    *> Restart point for the nightly run - not just the count of input
+    *> records already committed to the main stream as of the last
+    *> checkpoint, but the control totals (req 003) as of that same
+    *> point, so a restarted run's final totals aren't undercounted for
+    *> failures/sums that happened before the crash but after the last
+    *> checkpoint write.
+    *>
+    *> CKP-SUS-COUNT/CKP-EXC-COUNT/CKP-AUD-COUNT are the record counts
+    *> already written to SUSPENSE-FILE/EXCEPTION-REPORT/AUDIT-LOG-FILE as
+    *> of this same checkpoint. NUMVAL01 writes those files per-record,
+    *> immediately, well ahead of the next periodic checkpoint - without
+    *> these, a restart would re-validate and re-write duplicate suspense/
+    *> exception/audit entries for every record between the checkpoint and
+    *> the crash. NUMVAL01 truncates those files back to these counts
+    *> before resuming.
+    01  WS-CHECKPOINT-RECORD.
+        05  CKP-LAST-RECORD-COUNT     PIC 9(9).
+        05  CKP-RECORDS-FAILED        PIC 9(9).
+        05  CKP-FIELD-A-SUM           PIC 9(11).
+        05  CKP-SUS-COUNT             PIC 9(9).
+        05  CKP-EXC-COUNT             PIC 9(9).
+        05  CKP-AUD-COUNT             PIC 9(9).
