@@ -0,0 +1,16 @@
+    *> End-of-run control totals for the nightly numeric-validation run.
+    *> USAGE is a COPY REPLACING parameter - see the PACKED-DECIMAL
+    *> compile switch in NUMVAL01 for the COMP-3 vs DISPLAY choice.
+    *>
+    *> CT-REFEED-* totals are kept separate from the nightly CT-* totals
+    *> above: the nightly totals exist (req 003) to reconcile against the
+    *> source system's own counts, and the source system has no knowledge
+    *> of corrected records SUSMAINT re-feeds back in, so mixing the two
+    *> into one figure can never tie out once corrections flow through.
+    01  WS-CONTROL-TOTALS.
+        05  CT-RECORDS-READ           PIC 9(9) VALUE 0 :>CTL-USAGE<:.
+        05  CT-RECORDS-FAILED         PIC 9(9) VALUE 0 :>CTL-USAGE<:.
+        05  CT-FIELD-A-SUM            PIC 9(11) VALUE 0 :>CTL-USAGE<:.
+        05  CT-REFEED-RECORDS-READ    PIC 9(9) VALUE 0 :>CTL-USAGE<:.
+        05  CT-REFEED-RECORDS-FAILED  PIC 9(9) VALUE 0 :>CTL-USAGE<:.
+        05  CT-REFEED-FIELD-A-SUM     PIC 9(11) VALUE 0 :>CTL-USAGE<:.
