@@ -0,0 +1,20 @@
+    *> Suspense/reject record for WS-DATA-RECORD rows that fail validation.
+    *> The original WS-FIELD-A image is preserved exactly as read (it may
+    *> not be numeric, so it is kept as alphanumeric) alongside WS-FIELD-B.
+    *> SUS-REASON-CODE drives which field SUSMAINT asks the operator to
+    *> correct: SUS-REASON-NONNUMERIC means WS-FIELD-A was bad, so only
+    *> SUS-CORRECTED-FIELD-A is keyed in and the original WS-FIELD-B rides
+    *> along unchanged; SUS-REASON-BAD-FIELD-B means WS-FIELD-A was fine
+    *> and it is WS-FIELD-B that needs a replacement, in
+    *> SUS-CORRECTED-FIELD-B.
+    01  WS-SUSPENSE-RECORD.
+        05  SUS-ORIGINAL-FIELD-A      PIC X(5).
+        05  SUS-FIELD-B               PIC X(10).
+        05  SUS-REASON-CODE           PIC X(2).
+            88  SUS-REASON-NONNUMERIC     VALUE "NN".
+            88  SUS-REASON-BAD-FIELD-B    VALUE "FB".
+        05  SUS-STATUS                PIC X(1).
+            88  SUS-STATUS-PENDING        VALUE "P".
+            88  SUS-STATUS-CORRECTED      VALUE "C".
+        05  SUS-CORRECTED-FIELD-A     PIC 9(5).
+        05  SUS-CORRECTED-FIELD-B     PIC X(10).
